@@ -16,19 +16,119 @@ input-output section.
 file-control.
 select input-file assign to filevariable
 organization is line sequential.
-select output-file assign to "OUT.TXT"
+select output-file assign to outvariable
 organization is line sequential.
+*> Request 005: standing cumulative trend file, appended to (not
+*> overwritten) by every run so week-over-week stats can be compared.
+select trend-file assign to trendvariable
+organization is line sequential
+file status is trend-file-status.
+*> Request 006: batch driver - list of input file names to run
+*> unattended, plus a roll-up summary of every file the batch touched.
+select control-file assign to controlvariable
+organization is line sequential.
+select job-summary-file assign to jobsummaryvariable
+organization is line sequential.
+*> Request 007: mid-run checkpoint so a large input that abends
+*> partway through can resume near where it left off instead of
+*> reprocessing the whole file from record 1.
+select checkpoint-file assign to checkpointvariable
+organization is line sequential
+file status is checkpoint-file-status.
+*> Request 008: a single section/chapter can be pulled out of a large
+*> input and analyzed without reading it start-to-finish.
+*> Review fix: this was originally a second SELECT against input-file's
+*> own name under ORGANIZATION IS RELATIVE, but GnuCOBOL's relative
+*> files are stored in its own internal slot format, not plain text -
+*> pointed at one of the caller's actual documents (meeting
+*> transcripts, log excerpts) it read back garbled, misaligned data
+*> instead of the requested section. Section mode now reads the same
+*> line-sequential file input-file already understands and skips to
+*> the target record number (section-mode-proc below), which still
+*> stops short of the rest of the file instead of walking all of it.
+*> Request 009: per-run audit trail - who ran text-stats, against
+*> which file, when, and whether the run reflects a clean completion
+*> or a resume from an earlier checkpoint (our evidence of an abend).
+select audit-file assign to auditvariable
+organization is line sequential
+file status is audit-file-status.
+*> Review fix: a restarted batch job re-reads control-file from entry
+*> 1, and every already-completed entry's own checkpoint-write-proc/
+*> checkpoint-clear-proc calls would overwrite or wipe the single
+*> checkpoint-file slot long before execution reaches the entry that
+*> actually abended. This persists which control-file entry we're on
+*> so a restart can skip straight past completed entries instead of
+*> reprocessing them.
+select batch-position-file assign to batchposvariable
+organization is line sequential
+file status is batchpos-file-status.
 
 data division.
 file section.
-fd input-file.
-01 sample-input      pic x(480).
-fd output-file. 
+*> Request 003: record is variable length so a source line longer
+*> than 480 characters is still captured (up to 2000 chars) instead
+*> of silently losing the overflow off the end of a fixed record;
+*> input-record-length tells outer-loop when a line ran past the
+*> 480-character analysis window so it can flag the line as truncated.
+fd input-file
+   record is varying in size from 1 to 2000 characters
+   depending on input-record-length.
+01 sample-input      pic x(2000).
+fd output-file.
 01 output-line       pic x(480).
+*> Request 005: one dated summary record appended per run.
+fd trend-file.
+01 trend-line         pic x(132).
+*> Request 006: batch control file (one input file name per record)
+*> and its roll-up job summary.
+*> Request 008: a second, optional field carries a section/record
+*> number - spaces means "whole file" (original behaviour); a number
+*> switches that batch entry into relative-file single-section mode.
+*> Review fix: a third, optional field carries an expected record
+*> count per batch entry, following the same zero-padded-numeric/
+*> spaces-means-"not supplied" convention the section field above
+*> already uses - req001's expected count had no way to reach the
+*> program once req006 removed the operator prompt that used to
+*> supply it.
+fd control-file.
+01 control-line-area.
+    02  control-file-name      pic x(20).
+    02  control-section-field  pic x(10).
+    02  control-section-numeric redefines control-section-field
+                                pic 9(10).
+    02  control-expected-field pic x(10).
+    02  control-expected-numeric redefines control-expected-field
+                                 pic 9(10).
+fd job-summary-file.
+01 job-summary-line   pic x(132).
+*> Request 007: one checkpoint record, rewritten every N input
+*> records so a restart can pick up state instead of record counters.
+*> Review fix: widened to 1858 (was 1851) to also hold
+*> ckpt-trailer-count below.
+fd checkpoint-file.
+01 checkpoint-line    pic x(1858).
+*> Request 009: one line per run, appended (not overwritten) the same
+*> way trend-file accumulates.
+fd audit-file.
+01 audit-line pic x(132).
+*> Review fix: one-record marker naming the control-file entry the
+*> batch driver is currently (or was last) working on, plus a snapshot
+*> of the roll-up totals as they stood before that entry started - a
+*> restart needs both to resume past already-completed entries without
+*> silently dropping them out of JOBSUMMARY.TXT's file count/totals.
+fd batch-position-file.
+01 batchpos-line.
+    02  batchpos-entry-no      pic 9(7).
+    02  batchpos-file-count    pic 9(7).
+    02  batchpos-total-senten  pic 9(7).
+    02  batchpos-total-words   pic 9(7).
+    02  batchpos-total-chars   pic 9(7).
+    02  batchpos-total-numbers pic 9(7).
 
 working-storage section.
 77  eof-switch       pic 9 value 1.
 77  exit-switch      pic 9.
+01  input-record-length pic 9(4) comp.
 01  no-of-sentences  pic s9(7)    comp.
 01  no-of-words      pic s9(7)    comp.
 01  no-of-characters pic s9(7)    comp.
@@ -36,8 +136,113 @@ working-storage section.
 01  isnumber	     pic s9(7)    comp.
 01  charindex        pic s9(4)    comp.  
 77  filevariable     pic x(20) value 'testdatvar'.
+*> Review fix: wide enough for a full 20-char filevariable plus the
+*> ".OUT" suffix below with no trailing space for STRING to stop at -
+*> previously x(20) silently dropped the suffix in that case, with no
+*> ON OVERFLOW check to even flag it.
+77  outvariable      pic x(24) value spaces.
+*> Request 005: standing trend-history file name; always the same
+*> file across runs so records accumulate instead of per-source names.
+77  trendvariable    pic x(20) value 'TREND.TXT'.
+01  trend-date        pic x(8).
+01  trend-file-status pic xx.
+*> Request 006: batch driver - control file of input names to run
+*> unattended, and a roll-up job summary across the whole batch.
+77  controlvariable     pic x(20) value 'BATCH.CTL'.
+77  jobsummaryvariable  pic x(20) value 'JOBSUMMARY.TXT'.
+01  batch-file-count    pic s9(7) comp value zero.
+01  batch-total-senten  pic s9(7) comp value zero.
+01  batch-total-words   pic s9(7) comp value zero.
+01  batch-total-chars   pic s9(7) comp value zero.
+01  batch-total-numbers pic s9(7) comp value zero.
+*> Review fix: which control-file entry the batch driver is on, so a
+*> restart after an abend can skip the entries a previous attempt
+*> already finished instead of reprocessing them and, in doing so,
+*> overwriting/clearing the single checkpoint-file slot before
+*> execution ever reaches the entry that actually crashed.
+77  batchposvariable       pic x(20) value 'BATCHPOS.TXT'.
+01  batchpos-file-status   pic xx.
+01  batchpos-record-no     pic 9(7) comp value zero.
+01  control-entry-no       pic 9(7) comp value zero.
+*> Request 007: mid-run checkpoint/restart.
+77  checkpointvariable    pic x(20) value 'CHECKPOINT.TXT'.
+01  checkpoint-file-status pic xx.
+77  checkpoint-interval    pic 9(4) comp value 50.
+01  checkpoint-found-switch pic 9 value zero.
+01  checkpoint-record.
+    02  ckpt-filevariable  pic x(20).
+    02  ckpt-actual-count  pic 9(7).
+    02  ckpt-charindex     pic s9(4).
+    02  ckpt-no-senten     pic s9(7).
+    02  ckpt-no-words      pic s9(7).
+    02  ckpt-no-chars      pic s9(7).
+    02  ckpt-no-numbers    pic s9(7).
+    02  ckpt-isnumber      pic s9(7).
+*> Review fix: trailer-record-count (req001's TRAILER-record expected
+*> count) was never checkpointed - checkpoint-restore-proc zeroed it
+*> unconditionally on resume, silently losing a TRAILER seen before
+*> the checkpoint that produced this record.
+    02  ckpt-trailer-count pic s9(7).
+*> Review fix: the req004 word-frequency table was never checkpointed,
+*> so a resumed run's "Top 10" table only reflected words seen after
+*> the resume point. DISPLAY usage throughout, like the rest of this
+*> record, since it is written via WRITE...FROM.
+    02  ckpt-word-buffer     pic x(30).
+    02  ckpt-word-buffer-len pic 9(2).
+    02  ckpt-word-freq-count pic 9(3).
+    02  ckpt-word-freq-table.
+        03  ckpt-wf-entry occurs 50 times.
+            04  ckpt-wf-word  pic x(30).
+            04  ckpt-wf-count pic 9(5).
+01  checkpoint-skip-count  pic s9(7) comp.
+*> Review fix: plain (non-indexed) subscript for copying between
+*> word-freq-table and ckpt-word-freq-table in checkpoint-write-proc/
+*> checkpoint-restore-proc - the two tables have different element
+*> sizes (COMP vs DISPLAY counts), so a single index-name declared
+*> against one of them should not be reused to subscript the other.
+01  ckpt-wf-sub            pic 9(2) comp.
+*> Request 008: analyze one section instead of the whole file. A
+*> numeric section number in the control file's second field switches
+*> a batch entry into this mode.
+*> Review fix: section-record-no (was rel-record-key, a relative-file
+*> relative key) now just counts line-sequential records read so far,
+*> since section-mode-proc reads input-file directly instead of a
+*> separate relative-organization file - see the SELECT comment above.
+01  section-record-no    pic 9(6) comp value zero.
+01  section-skip-count   pic 9(6) comp value zero.
+01  section-eof-switch   pic 9 value zero.
+01  section-mode-switch  pic 9 value zero.
+01  section-found-switch pic 9 value zero.
+*> Request 009: per-run audit trail file.
+77  auditvariable        pic x(20) value 'AUDIT.LOG'.
+01  audit-file-status    pic xx.
+01  audit-date           pic x(8).
+01  audit-time           pic x(6).
+01  audit-status-text    pic x(9).
 01  input-area.
     02 line1         pic x occurs 480 times.
+01  input-area-text redefines input-area
+                     pic x(480).
+*> Request 001: control-total / record-count reconciliation.
+01  actual-record-count   pic s9(7) comp value zero.
+01  expected-record-count pic s9(7) comp value zero.
+01  trailer-record-count  pic s9(7) comp value zero.
+01  trailer-count-field   pic 9(7).
+*> Request 004: top-N word-frequency table, tokenized the same way
+*> process-loop already splits words (on space and sentence end).
+01  word-buffer           pic x(30) value spaces.
+01  word-buffer-len       pic 9(2)  comp value zero.
+77  word-freq-max-words   pic 9(2)  value 50.
+77  top-n-count           pic 9(2)  value 10.
+01  word-freq-count       pic 9(3)  comp value zero.
+01  wf-found-switch       pic 9           value zero.
+01  word-freq-table.
+    02  word-freq-entry occurs 50 times
+                         indexed by wf-idx, wf-idx2.
+        03  wf-word      pic x(30).
+        03  wf-count     pic s9(5) comp.
+01  wf-temp-word          pic x(30).
+01  wf-temp-count         pic s9(5) comp.
 01  output-title-line.
     02  filler       pic x(31)    value spaces.
     02  filler       pic x(19)    value "Input text analyzed".
@@ -72,37 +277,313 @@ working-storage section.
     02  aver-words-se pic -(4)9.9(2).
 01 output-statistics-line-6.
     02  filler pic x(20)    value spaces.
-    02  filler pic x(34)    
+    02  filler pic x(34)
       value "Average number of Symbols/Word =".
     02  aver-char-wor pic -(4)9.9(2).
+*> Request 001: reconciliation section appended to the report.
+01 output-reconciliation-line.
+    02  filler pic x(20)    value spaces.
+    02  filler pic x(34)    value "Records Read / Expected =".
+    02  out-actual-count    pic -(7)9.
+    02  filler pic x(3)     value " / ".
+    02  out-expected-count  pic -(7)9.
+01 output-reconciliation-ok.
+    02  filler pic x(20)    value spaces.
+    02  filler pic x(60)
+      value "Reconciliation OK - record counts match.".
+01 output-reconciliation-warning.
+    02  filler pic x(20)    value spaces.
+    02  filler pic x(60)
+      value "*** WARNING: RECORD COUNT MISMATCH - CHECK FOR TRUNCATION **".
+01 output-reconciliation-skip.
+    02  filler pic x(20)    value spaces.
+    02  filler pic x(60)
+      value "Reconciliation skipped - no expected record count supplied.".
+*> Review fix: req008's "section not found" path only DISPLAYed a
+*> message, which nobody watches during an unattended batch run - an
+*> operator reading this file the next morning could not tell a
+*> missing section from a genuinely empty one. Put the same fact here.
+01 output-section-not-found.
+    02  filler pic x(20)    value spaces.
+    02  filler pic x(20)    value "*** WARNING: section".
+    02  out-missing-section pic -(7)9.
+    02  filler pic x(14)    value " not found ***".
+*> Request 003: flag input lines that ran past the 480-character
+*> analysis window instead of silently losing the overflow.
+01 output-truncation-warning.
+    02  filler pic x(20)    value spaces.
+    02  filler pic x(24)    value "*** WARNING: line".
+    02  out-trunc-line-no   pic -(7)9.
+    02  filler pic x(22)    value " exceeds 480 chars,".
+    02  filler pic x(10)    value " length =".
+    02  out-trunc-length    pic -(7)9.
+*> Request 004: top-N word-frequency section, written after
+*> output-statistics-line-6.
+01 output-word-freq-header.
+    02  filler pic x(20)    value spaces.
+    02  filler pic x(40)    value "Most Frequent Words (Top 10):".
+01 output-word-freq-line.
+    02  filler pic x(24)    value spaces.
+    02  out-wf-word         pic x(20).
+    02  filler pic x(10)    value "  count =".
+    02  out-wf-count        pic -(5)9.
+01 output-word-freq-none.
+    02  filler pic x(20)    value spaces.
+    02  filler pic x(40)    value "(no words found)".
+*> Request 005: one summary record per run, appended to trend-file.
+01 output-trend-summary.
+    02  out-trend-date        pic x(8).
+    02  filler pic x(1)       value space.
+    02  out-trend-file        pic x(20).
+    02  filler pic x(1)       value space.
+    02  out-trend-senten      pic -(7)9.
+    02  out-trend-words       pic -(7)9.
+    02  out-trend-chars       pic -(7)9.
+    02  out-trend-numbers     pic -(7)9.
+    02  out-trend-aver-ws     pic -(4)9.9(2).
+    02  out-trend-aver-cw     pic -(4)9.9(2).
+*> Request 006: roll-up job summary, one line per batch file plus a
+*> final totals line.
+*> Review fix: these fillers were 14/10/10/10, then resized to exactly
+*> x(8) to match the detail line's pic -(7)9 (8 characters) - but an
+*> exact-width label with no gap runs straight into the next one
+*> ("SentenceWords"). Widen both the header fillers and the numeric
+*> columns themselves (detail and total alike) to 9 characters so the
+*> widest label ("Sentence") still leaves a trailing space before the
+*> next column, and every line in JOBSUMMARY.TXT stays aligned.
+01 output-job-summary-header.
+    02  filler pic x(20)    value "Input File".
+    02  filler pic x(9)     value "Sentence".
+    02  filler pic x(9)     value "Words".
+    02  filler pic x(9)     value "Chars".
+    02  filler pic x(9)     value "Numbers".
+01 output-job-summary-detail.
+    02  out-jsum-file         pic x(20).
+    02  out-jsum-senten       pic -(8)9.
+    02  out-jsum-words        pic -(8)9.
+    02  out-jsum-chars        pic -(8)9.
+    02  out-jsum-numbers      pic -(8)9.
+01 output-job-summary-total.
+    02  filler pic x(23)       value "TOTAL FILES PROCESSED =".
+    02  out-jsum-file-count    pic -(8)9.
+    02  out-jsum-total-senten  pic -(8)9.
+    02  out-jsum-total-words   pic -(8)9.
+    02  out-jsum-total-chars   pic -(8)9.
+    02  out-jsum-total-numbers pic -(8)9.
+*> Request 009: one audit-trail record per run, appended to
+*> audit-file; out-audit-status distinguishes a clean finish from a
+*> run that resumed off a checkpoint left by an earlier abend.
+01 output-audit-line.
+    02  out-audit-date         pic x(8).
+    02  filler pic x(1)        value space.
+    02  out-audit-time         pic x(6).
+    02  filler pic x(1)        value space.
+    02  out-audit-file         pic x(20).
+    02  filler pic x(1)        value space.
+    02  out-audit-status       pic x(9).
+    02  filler pic x(1)        value space.
+    02  out-audit-senten       pic -(7)9.
+    02  out-audit-words        pic -(7)9.
+    02  out-audit-chars        pic -(7)9.
+    02  out-audit-numbers      pic -(7)9.
 
 
 procedure division.
-open output output-file.
-move 2 to exit-switch.
+perform batch-init-proc.
+*> Request 006: prime to anything but 2 so the batch driver below
+*> actually enters its loop - proc-body itself sets exit-switch to 2
+*> once control-file is exhausted.
+move zero to exit-switch.
 perform proc-body until exit-switch is equal to 2.
+perform batch-close-proc.
+stop run.
 
-proc-body.
-*> Request user input to dynamically load the file
-display "Please enter file name to be analyzed: ".
-accept filevariable from console.
-open input input-file.
-move 0 to isnumber
+*> Request 006: open the control file of input names and the roll-up
+*> job summary once, before the batch driver starts pulling names.
+batch-init-proc.
+open input control-file.
+*> Review fix: a restart needs to know which control-file entry a
+*> previous attempt had reached, or it reprocesses every entry before
+*> the one that actually abended, clobbering the single checkpoint-file
+*> slot along the way. No marker on disk means a fresh batch run. This
+*> has to happen before job-summary-file is opened below, since a
+*> resume needs to append to the detail lines/totals a prior attempt
+*> already wrote instead of truncating them away.
+move zero to batchpos-record-no.
+move zero to batch-file-count.
+move zero to batch-total-senten, batch-total-words,
+    batch-total-chars, batch-total-numbers.
+open input batch-position-file.
+if batchpos-file-status is equal to "00"
+   read batch-position-file
+       at end
+          continue
+       not at end
+          move batchpos-entry-no to batchpos-record-no
+          move batchpos-file-count to batch-file-count
+          move batchpos-total-senten to batch-total-senten
+          move batchpos-total-words to batch-total-words
+          move batchpos-total-chars to batch-total-chars
+          move batchpos-total-numbers to batch-total-numbers
+   end-read
+   close batch-position-file
+end-if.
+*> Review fix: a fresh batch truncates job-summary-file and writes the
+*> header as before; a resume opens EXTEND instead, so the already-
+*> completed entries' detail lines a prior attempt wrote survive and
+*> the restored totals above pick up where they left off rather than
+*> JOBSUMMARY.TXT silently losing every entry before the restart point.
+if batchpos-record-no is greater than zero
+   open extend job-summary-file
+else
+   open output job-summary-file
+   write job-summary-line from output-job-summary-header
+       after advancing 0 lines
+end-if.
+move zero to control-entry-no.
 
-move zeroes to no-of-sentences, no-of-words, no-of-characters, no-of-numbers.
-move 481 to charindex.
-write output-line from output-title-line after advancing 0 lines.
-write output-line from output-underline after advancing 1 line.
-move 2 to exit-switch.
-perform outer-loop until exit-switch is equal to zero.
+proc-body.
+*> Request 006: unattended batch driver - pull the next input file
+*> name from control-file instead of prompting an operator at the
+*> console; control-file running out ends the whole batch.
+read control-file into control-line-area
+    at end
+       move 2 to exit-switch
+    not at end
+       add 1 to control-entry-no
+*> Review fix: this entry was already completed by an earlier attempt
+*> before the batch abended further on - skip it without reopening or
+*> rewriting anything for it, so its checkpoint-write-proc/
+*> checkpoint-clear-proc calls can't touch the slot the crashed entry
+*> still needs. exit-switch stays off 2 so the batch driver continues.
+       if batchpos-record-no is greater than zero
+          and control-entry-no is less than batchpos-record-no
+          move zero to exit-switch
+       else
+       move control-file-name to filevariable
+*> Request 000: report name is always derived in batch mode since
+*> there is no operator present to type one.
+       move spaces to outvariable
+       string filevariable delimited by space
+              ".OUT" delimited by size
+              into outvariable
+*> Request 001: an optional third control-file field supplies an
+*> expected count the way the operator prompt used to, following
+*> req008's field-per-purpose convention; spaces/zero still falls back
+*> to each input's own trailer record, if any.
+       if control-expected-field is numeric
+          and control-expected-numeric is greater than zero
+          move control-expected-numeric to expected-record-count
+       else
+          move zero to expected-record-count
+       end-if
+*> Review fix: persist which entry is about to run, so a restart after
+*> an abend mid-entry resumes here instead of skipping it too - along
+*> with the roll-up totals as they stand right now (i.e. reflecting
+*> every entry before this one, already written to JOBSUMMARY.TXT),
+*> so a restart can restore them instead of starting the roll-up over.
+       open output batch-position-file
+       move control-entry-no to batchpos-entry-no
+       move batch-file-count to batchpos-file-count
+       move batch-total-senten to batchpos-total-senten
+       move batch-total-words to batchpos-total-words
+       move batch-total-chars to batchpos-total-chars
+       move batch-total-numbers to batchpos-total-numbers
+       write batchpos-line
+       close batch-position-file
+*> Request 008: a numeric section field switches this entry into
+*> single-section mode instead of the whole-file path below.
+       if control-section-field is numeric
+          and control-section-numeric is greater than zero
+          move 1 to section-mode-switch
+          move control-section-numeric to section-record-no
+          perform section-mode-proc
+       else
+          move zero to section-mode-switch
+          open input input-file
+*> Request 009: open the audit trail before checkpoint-restore-proc
+*> runs, so a resume-from-checkpoint event below has somewhere to log
+*> itself; create-if-missing the same way trend-file does.
+          open extend audit-file
+          if audit-file-status is equal to "35"
+             open output audit-file
+             close audit-file
+             open extend audit-file
+          end-if
+*> Request 007: see if a checkpoint was left behind by an abended
+*> run against this same input, and if so resume from it instead of
+*> starting the counters and the report over from scratch.
+          perform checkpoint-restore-proc
+          if checkpoint-found-switch is equal to 1
+             open extend output-file
+             perform checkpoint-skip-proc
+          else
+             open output output-file
+             write output-line from output-title-line
+                 after advancing 0 lines
+             write output-line from output-underline after advancing 1 line
+          end-if
+*> Request 005: extend, not output, so prior runs' history survives;
+*> the first run on a given system has no trend file yet to extend,
+*> so create it once before reopening for append.
+          open extend trend-file
+          if trend-file-status is equal to "35"
+             open output trend-file
+             close trend-file
+             open extend trend-file
+          end-if
+          move 2 to exit-switch
+          perform outer-loop until exit-switch is equal to zero
+       end-if
+       end-if
+end-read.
 
 outer-loop.
-read input-file into input-area at end perform end-of-job.
-move input-area to out-line.
-write output-line from output-area after advancing 1 line.
-subtract 480 from charindex.
-perform new-sentence-proc until exit-switch is equal to zero 
- or charindex is greater than 480.
+read input-file into input-area
+    at end
+       perform end-of-job
+    not at end
+       if input-area-text(1:7) is equal to "TRAILER"
+*> Review fix: guard the TRAILER payload the same way req001's own
+*> control-expected-field path already does (proc-body, "if
+*> control-expected-field is numeric") - moving a non-numeric 7-byte
+*> slice straight into a numeric display field is undefined by the
+*> standard even though this build happens to zero-fill it.
+          if input-area-text(8:7) is numeric
+             move input-area-text(8:7) to trailer-count-field
+             move trailer-count-field to trailer-record-count
+          else
+             move zero to trailer-record-count
+          end-if
+       else
+          add 1 to actual-record-count
+          if input-record-length is greater than 480
+             move actual-record-count to out-trunc-line-no
+             move input-record-length to out-trunc-length
+             write output-line from output-truncation-warning
+                 after advancing 1 line
+          end-if
+          move input-area to out-line
+          write output-line from output-area after advancing 1 line
+          subtract 480 from charindex
+          perform new-sentence-proc until exit-switch is equal to zero
+           or charindex is greater than 480
+*> Request 007: periodic checkpoint so a restart doesn't have to
+*> reprocess the whole file from record 1.
+*> Review fix: exit-switch is only ever driven to zero by the "/"
+*> sentinel path (output-statistics-proc/finish-file-proc), which
+*> already closed every file and cleared checkpoint-file for a run
+*> that just completed normally - checkpointing here too would
+*> reopen/rewrite a stale checkpoint for a finished run, causing a
+*> false RESUMED audit entry and double-counted job-summary totals
+*> the next time this file is run.
+          if exit-switch is not equal to zero
+             and function mod(actual-record-count, checkpoint-interval)
+                 is equal to zero
+             perform checkpoint-write-proc
+          end-if
+       end-if
+end-read.
 
 new-sentence-proc.
 move 2 to exit-switch.
@@ -129,53 +610,482 @@ write output-line from output-statistics-line-3 after advancing 1 line.
 write output-line from output-statistics-line-4 after advancing 1 line.
 write output-line from output-statistics-line-5 after advancing 1 line.
 write output-line from output-statistics-line-6 after advancing 1 line.
-write output-line from output-underline after advancing 1 line.
+perform flush-word-proc.
+perform sort-word-freq-proc.
+perform print-top-words-proc.
+perform trend-log-proc.
+*> Request 006: this file is done (sentinel reached before physical
+*> EOF) - close it out and log it the same as the AT END path does.
+*> Review fix: finish-file-proc no longer hardcodes the audit status
+*> itself, so every caller sets it first - this path always completed
+*> normally.
+move "NORMAL   " to audit-status-text.
+perform finish-file-proc.
 move zero to exit-switch.
 
+sort-word-freq-proc.
+if word-freq-count is greater than 1
+   perform varying wf-idx from 1 by 1
+       until wf-idx is greater than or equal to word-freq-count
+      perform varying wf-idx2 from wf-idx by 1
+          until wf-idx2 is greater than word-freq-count
+         if wf-count(wf-idx2) is greater than wf-count(wf-idx)
+            move wf-word(wf-idx) to wf-temp-word
+            move wf-count(wf-idx) to wf-temp-count
+            move wf-word(wf-idx2) to wf-word(wf-idx)
+            move wf-count(wf-idx2) to wf-count(wf-idx)
+            move wf-temp-word to wf-word(wf-idx2)
+            move wf-temp-count to wf-count(wf-idx2)
+         end-if
+      end-perform
+   end-perform
+end-if.
+
+print-top-words-proc.
+write output-line from output-word-freq-header after advancing 1 line.
+if word-freq-count is equal to zero
+   write output-line from output-word-freq-none after advancing 1 line
+else
+   set wf-idx to 1
+   perform until wf-idx is greater than word-freq-count
+       or wf-idx is greater than top-n-count
+      move wf-word(wf-idx) to out-wf-word
+      move wf-count(wf-idx) to out-wf-count
+      write output-line from output-word-freq-line after advancing 1 line
+      set wf-idx up by 1
+   end-perform
+end-if.
+write output-line from output-underline after advancing 1 line.
+
+trend-log-proc.
+move function current-date(1:8) to trend-date.
+move trend-date to out-trend-date.
+move filevariable to out-trend-file.
+move no-of-sentences to out-trend-senten.
+move no-of-words to out-trend-words.
+move no-of-characters to out-trend-chars.
+move isnumber to out-trend-numbers.
+move aver-words-se to out-trend-aver-ws.
+move aver-char-wor to out-trend-aver-cw.
+write trend-line from output-trend-summary.
+
 process-loop.
 if line1(charindex) is equal to space
+   perform flush-word-proc
    add 1 to no-of-words
    add 1 to charindex
 else if line1(charindex) is not equal to "."
+        and line1(charindex) is not equal to "!"
+        and line1(charindex) is not equal to "?"
+*> Request 004: capture the word's character before charindex moves
+*> on to the lookahead character the classification below uses.
+*> Review fix: don't append the current character itself when it's a
+*> comma/semicolon/dash - those end a word the same way the lookahead
+*> check below already treats them, and without this a word like
+*> "cat," ended up in the frequency table as an entry separate from a
+*> later bare "cat".
+   if line1(charindex) is not equal to ","
+      and line1(charindex) is not equal to ";"
+      and line1(charindex) is not equal to "-"
+      perform append-word-char-proc
+   end-if
    add 1 to charindex
-      if line1(charindex) is not equal to "," 
-         if line1(charindex) is not equal to ";" 
+      if line1(charindex) is not equal to ","
+         if line1(charindex) is not equal to ";"
             if line1(charindex) is not equal to "-"
-*> Case statements to reduce clutter 
+*> Case statements to reduce clutter
                evaluate true
-               when line1(charindex) = "0" 
-                  add 1 to isnumber   
+               when line1(charindex) = "0"
+                  add 1 to isnumber
                when line1(charindex) = "1"
                   add 1 to isnumber
-               when line1(charindex) = "2" 
-                  add 1 to isnumber   
+               when line1(charindex) = "2"
+                  add 1 to isnumber
                when line1(charindex) = "3"
-                  add 1 to isnumber   
+                  add 1 to isnumber
                when line1(charindex) = "4"
-                  add 1 to isnumber  
+                  add 1 to isnumber
                when line1(charindex) = "5"
-                  add 1 to isnumber   
+                  add 1 to isnumber
                when line1(charindex) = "6"
                   add 1 to isnumber
                when line1(charindex) = "7"
-                  add 1 to isnumber  
+                  add 1 to isnumber
                when line1(charindex) = "8"
                   add 1 to isnumber
                when line1(charindex) = "9"
-                  add 1 to isnumber                 
-               when other add 1 to no-of-characters
-               end-evaluate	
+                  add 1 to isnumber
+               when other
+                  add 1 to no-of-characters
+               end-evaluate
             else
                next sentence
          else
             next sentence
       else next sentence
-else add 1 to no-of-sentences
+else perform flush-word-proc
+   add 1 to no-of-sentences
    add 1 to no-of-words
    add 3 to charindex
    move 1 to exit-switch.
 
-end-of-job.  
-close input-file, output-file.
+append-word-char-proc.
+if word-buffer-len is less than 30
+   add 1 to word-buffer-len
+   move line1(charindex) to word-buffer(word-buffer-len:1)
+end-if.
 
-stop run.
+flush-word-proc.
+if word-buffer-len is greater than zero
+   move zero to wf-found-switch
+   set wf-idx to 1
+   perform until wf-idx is greater than word-freq-count
+       or wf-found-switch is equal to 1
+      if wf-word(wf-idx) is equal to word-buffer
+         add 1 to wf-count(wf-idx)
+         move 1 to wf-found-switch
+      end-if
+      set wf-idx up by 1
+   end-perform
+   if wf-found-switch is equal to zero
+      and word-freq-count is less than word-freq-max-words
+      add 1 to word-freq-count
+      set wf-idx to word-freq-count
+      move word-buffer to wf-word(wf-idx)
+      move 1 to wf-count(wf-idx)
+   end-if
+   move spaces to word-buffer
+   move zero to word-buffer-len
+end-if.
+
+reconciliation-proc.
+*> Review fix: a control-file entry can carry a section number and a
+*> non-zero expected-count field at the same time (the two are
+*> independent optional fields), but actual-record-count in section
+*> mode is always 1 by design (one record read) - an expected count
+*> meant for whole-file/trailer tracking would then always "mismatch"
+*> a perfectly correct single-section read. Reconciliation only makes
+*> sense against a whole file, so ignore any expected count in section
+*> mode and report it skipped, the same as when none was supplied.
+if section-mode-switch is equal to 1
+   move zero to expected-record-count
+end-if.
+if trailer-record-count is greater than zero
+   move trailer-record-count to expected-record-count
+end-if.
+move actual-record-count to out-actual-count.
+move expected-record-count to out-expected-count.
+if expected-record-count is equal to zero
+   write output-line from output-reconciliation-skip
+       after advancing 1 line
+else
+   write output-line from output-reconciliation-line
+       after advancing 1 line
+   if actual-record-count is equal to expected-record-count
+      write output-line from output-reconciliation-ok
+          after advancing 1 line
+   else
+      write output-line from output-reconciliation-warning
+          after advancing 1 line
+   end-if
+end-if.
+write output-line from output-underline after advancing 1 line.
+
+end-of-job.
+*> Request 006: physical EOF reached before the "/" sentinel - close
+*> this file out the same way the sentinel path does.
+*> Review fix: this used to call finish-file-proc directly, skipping
+*> straight to reconciliation/close - but trend-log-proc (req005) and
+*> print-top-words-proc (req004) are only ever invoked from inside
+*> output-statistics-proc, so any file that reaches EOF without the
+*> "/" sentinel (e.g. a meeting transcript or log excerpt with no
+*> sentinel at all - req003/006/007's own motivating examples) got
+*> neither a word-frequency table nor a trend-file entry, even though
+*> JOBSUMMARY.TXT/AUDIT.LOG looked correct since they read the running
+*> counters directly. output-statistics-proc itself calls
+*> finish-file-proc (and sets audit-status-text/exit-switch) at its
+*> tail, so call it here the same way section-mode-proc already does
+*> for its own no-sentinel case.
+perform output-statistics-proc.
+
+finish-file-proc.
+perform reconciliation-proc.
+*> Request 009: log this run's completion before the audit file is
+*> closed below. Review fix: the caller now sets audit-status-text
+*> first (NORMAL, NOTFOUND, ...) instead of this paragraph hardcoding
+*> NORMAL for every caller, including req008's section-not-found path.
+perform audit-log-proc.
+*> Request 008: section mode closes input-file itself (section-mode-
+*> proc) as soon as it has the one record it needs, well before
+*> finish-file-proc runs.
+if section-mode-switch is equal to 1
+   close output-file, trend-file, audit-file
+else
+   close input-file, output-file, trend-file, audit-file
+end-if.
+perform job-summary-line-proc.
+*> Review fix: job-summary-file was only ever closed once, in
+*> batch-close-proc at the very end of the whole batch, unlike
+*> audit-file/trend-file/checkpoint-file/batch-position-file, which
+*> are all closed (and so flushed to disk) per control-file entry - a
+*> real kill -9 between entries could lose an already-completed
+*> entry's detail line because it was still sitting in a buffer that
+*> was never flushed. Close and reopen EXTEND here the same way
+*> audit-file already is, so each entry's line is safely on disk
+*> before the next entry starts; batch-close-proc's own close at the
+*> end of the batch still applies after the TOTAL line is added.
+close job-summary-file.
+open extend job-summary-file.
+*> Request 007: this file finished cleanly, so any checkpoint left
+*> over from an earlier abended attempt no longer applies.
+perform checkpoint-clear-proc.
+
+*> Request 009: one audit-trail record, appended to audit-file; the
+*> caller sets audit-status-text (NORMAL or RESUMED) first.
+audit-log-proc.
+move function current-date(1:8) to audit-date.
+move function current-date(9:6) to audit-time.
+move audit-date to out-audit-date.
+move audit-time to out-audit-time.
+move filevariable to out-audit-file.
+move audit-status-text to out-audit-status.
+move no-of-sentences to out-audit-senten.
+move no-of-words to out-audit-words.
+move no-of-characters to out-audit-chars.
+move isnumber to out-audit-numbers.
+write audit-line from output-audit-line.
+
+*> Request 006: one roll-up line per batch file, folded into the
+*> batch totals that batch-close-proc prints at the end of the run.
+job-summary-line-proc.
+move filevariable to out-jsum-file.
+move no-of-sentences to out-jsum-senten.
+move no-of-words to out-jsum-words.
+move no-of-characters to out-jsum-chars.
+move isnumber to out-jsum-numbers.
+write job-summary-line from output-job-summary-detail
+    after advancing 1 line.
+add 1 to batch-file-count.
+add no-of-sentences to batch-total-senten.
+add no-of-words to batch-total-words.
+add no-of-characters to batch-total-chars.
+add isnumber to batch-total-numbers.
+
+*> Request 008: analyze exactly one section/chapter, keyed by record
+*> number, instead of looping through the whole file the way
+*> outer-loop does - so a large input never has to be read end to end
+*> just to get counts for a single slice of it.
+section-mode-proc.
+move 0 to isnumber.
+move zeroes to no-of-sentences, no-of-words, no-of-characters,
+    no-of-numbers, actual-record-count, trailer-record-count.
+move spaces to word-buffer.
+move zero to word-buffer-len.
+move zero to word-freq-count.
+move 481 to charindex.
+open output output-file.
+write output-line from output-title-line after advancing 0 lines.
+write output-line from output-underline after advancing 1 line.
+*> Request 005: same create-if-missing pattern used for the whole-file
+*> path, so a single section run still gets a trend-file entry.
+open extend trend-file.
+if trend-file-status is equal to "35"
+   open output trend-file
+   close trend-file
+   open extend trend-file
+end-if.
+*> Request 009: same create-if-missing pattern, so a single-section
+*> run still gets an audit-trail entry.
+open extend audit-file.
+if audit-file-status is equal to "35"
+   open output audit-file
+   close audit-file
+   open extend audit-file
+end-if.
+*> Review fix: read the same line-sequential file outer-loop already
+*> understands and skip to the target record number - organization is
+*> relative here used to point at a separate relative-input-file, but
+*> GnuCOBOL stores relative records in its own internal slot format,
+*> not plain text, so it could never actually read one of the caller's
+*> real documents (see the SELECT comment above).
+open input input-file.
+move zero to section-found-switch.
+move zero to section-eof-switch.
+move zero to section-skip-count.
+perform until section-skip-count is equal to section-record-no
+      or section-eof-switch is equal to 1
+   read input-file into input-area
+       at end
+          move 1 to section-eof-switch
+       not at end
+          add 1 to section-skip-count
+   end-read
+end-perform.
+if section-eof-switch is equal to 1
+   display "Section " section-record-no " not found in " filevariable
+*> Review fix: the DISPLAY above goes to console/SYSOUT, which nobody
+*> watches during the unattended overnight batch run req006 built -
+*> put the same fact in output-file, where an operator would actually
+*> look, so a missing section isn't indistinguishable from an empty one.
+   move section-record-no to out-missing-section
+   write output-line from output-section-not-found
+       after advancing 1 line
+   end-write
+else
+   move 1 to section-found-switch
+   add 1 to actual-record-count
+   move input-area to out-line
+   write output-line from output-area after advancing 1 line
+   subtract 480 from charindex
+*> Request 006/007 left exit-switch at zero (or 2) once the previous
+*> batch entry finished - re-prime it the same way proc-body primes
+*> outer-loop, or this perform's test-before check skips the scan
+*> outright when it inherits a leftover zero.
+   move 2 to exit-switch
+   perform new-sentence-proc until exit-switch is equal to zero
+       or charindex is greater than 480
+end-if.
+close input-file.
+*> Request 008: a section has no further records for outer-loop to
+*> fall through to, so if the section was found but scanning it never
+*> hit a "/" sentinel, produce the stats block now instead of leaving
+*> this run with no scoped counts at all (mirrors end-of-job's role
+*> for the whole-file path, which only runs reconciliation/close and
+*> relies on a sentinel for the stats block - a single section can't
+*> rely on a later record to supply one).
+if section-found-switch is equal to zero
+*> Review fix: also give this case its own audit-log status instead of
+*> the finish-file-proc default NORMAL, so AUDIT.LOG can distinguish a
+*> missing section from a genuinely empty one finishing normally.
+   move "NOTFOUND " to audit-status-text
+   perform finish-file-proc
+   move zero to exit-switch
+else
+   if exit-switch is not equal to zero
+      perform output-statistics-proc
+   end-if
+end-if.
+
+*> Request 007: if a checkpoint exists for this file, restore the six
+*> running counters and CHARINDEX from it instead of starting at zero.
+checkpoint-restore-proc.
+move zero to checkpoint-found-switch.
+open input checkpoint-file.
+if checkpoint-file-status is equal to "00"
+   read checkpoint-file into checkpoint-record
+       at end
+          continue
+       not at end
+          if ckpt-filevariable is equal to filevariable
+             move 1 to checkpoint-found-switch
+          end-if
+   end-read
+   close checkpoint-file
+end-if.
+if checkpoint-found-switch is equal to 1
+   move ckpt-actual-count to actual-record-count
+   move ckpt-charindex to charindex
+   move ckpt-no-senten to no-of-sentences
+   move ckpt-no-words to no-of-words
+   move ckpt-no-chars to no-of-characters
+   move ckpt-no-numbers to no-of-numbers
+   move ckpt-isnumber to isnumber
+*> Review fix: restore trailer-record-count from the checkpoint
+*> instead of always zeroing it - a TRAILER record read before the
+*> checkpoint that produced this record was already folded into
+*> trailer-record-count at the time, and would otherwise silently
+*> drop out of a resumed run's reconciliation.
+   move ckpt-trailer-count to trailer-record-count
+*> Review fix: restore the req004 word-frequency table too, instead of
+*> zeroing it - without this, a resumed run's "Top 10" table only
+*> reflected words seen after the resume point, while the other
+*> counters correctly carried the full-file totals.
+   move ckpt-word-buffer to word-buffer
+   move ckpt-word-buffer-len to word-buffer-len
+   move ckpt-word-freq-count to word-freq-count
+   perform varying ckpt-wf-sub from 1 by 1
+       until ckpt-wf-sub is greater than word-freq-count
+      move ckpt-wf-word(ckpt-wf-sub) to wf-word(ckpt-wf-sub)
+      move ckpt-wf-count(ckpt-wf-sub) to wf-count(ckpt-wf-sub)
+   end-perform
+*> Request 009: a checkpoint surviving to this point is evidence the
+*> previous run against this file never reached finish-file-proc
+*> (i.e. it abended) - log the resume with the counts it left behind.
+   move "RESUMED  " to audit-status-text
+   perform audit-log-proc
+else
+   move 0 to isnumber
+   move zeroes to no-of-sentences, no-of-words, no-of-characters,
+       no-of-numbers
+   move zeroes to actual-record-count, trailer-record-count
+   move spaces to word-buffer
+   move zero to word-buffer-len
+   move zero to word-freq-count
+   move 481 to charindex
+end-if.
+
+*> Request 007: fast-forward past the records a restored checkpoint
+*> already counted, without reprocessing them.
+checkpoint-skip-proc.
+move zero to checkpoint-skip-count.
+perform until checkpoint-skip-count is greater than or equal
+    to actual-record-count
+   read input-file into input-area
+       at end
+          move actual-record-count to checkpoint-skip-count
+       not at end
+*> Review fix: mirror outer-loop's own TRAILER exclusion above -
+*> actual-record-count never counts a TRAILER record, so skipping must
+*> not count one either, or a TRAILER record seen before the checkpoint
+*> point would leave this one record short of the true resume position.
+          if input-area-text(1:7) is not equal to "TRAILER"
+             add 1 to checkpoint-skip-count
+          end-if
+   end-read
+end-perform.
+
+checkpoint-write-proc.
+move filevariable to ckpt-filevariable.
+move actual-record-count to ckpt-actual-count.
+move charindex to ckpt-charindex.
+move no-of-sentences to ckpt-no-senten.
+move no-of-words to ckpt-no-words.
+move no-of-characters to ckpt-no-chars.
+move no-of-numbers to ckpt-no-numbers.
+move isnumber to ckpt-isnumber.
+*> Review fix: persist trailer-record-count (req001's TRAILER-record
+*> expected count) alongside the six running counters - see
+*> checkpoint-restore-proc's matching note.
+move trailer-record-count to ckpt-trailer-count.
+*> Review fix: persist the req004 word-frequency table alongside the
+*> six running counters - see checkpoint-restore-proc's matching note.
+move word-buffer to ckpt-word-buffer.
+move word-buffer-len to ckpt-word-buffer-len.
+move word-freq-count to ckpt-word-freq-count.
+perform varying ckpt-wf-sub from 1 by 1
+    until ckpt-wf-sub is greater than word-freq-count
+   move wf-word(ckpt-wf-sub) to ckpt-wf-word(ckpt-wf-sub)
+   move wf-count(ckpt-wf-sub) to ckpt-wf-count(ckpt-wf-sub)
+end-perform.
+open output checkpoint-file.
+write checkpoint-line from checkpoint-record.
+close checkpoint-file.
+
+checkpoint-clear-proc.
+open output checkpoint-file.
+close checkpoint-file.
+
+batch-close-proc.
+move batch-file-count to out-jsum-file-count.
+move batch-total-senten to out-jsum-total-senten.
+move batch-total-words to out-jsum-total-words.
+move batch-total-chars to out-jsum-total-chars.
+move batch-total-numbers to out-jsum-total-numbers.
+write job-summary-line from output-job-summary-total
+    after advancing 1 line.
+close control-file, job-summary-file.
+*> Review fix: the whole batch finished normally, so any position
+*> marker left by an earlier abended attempt no longer applies - the
+*> next run should start from control-file entry 1 again.
+open output batch-position-file.
+close batch-position-file.
